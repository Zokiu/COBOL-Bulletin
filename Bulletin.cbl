@@ -33,7 +33,40 @@
                ASSIGN TO 'output.dat'
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-OUTPUT-STATUS.    
+               FILE STATUS IS F-OUTPUT-STATUS.
+
+      *Fichier de suspens recevant les enregistrements dont la KEY
+      *                                    n'est pas reconnue en 0100.
+           SELECT F-REJECT
+               ASSIGN TO 'reject.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJECT-STATUS.
+
+      *Extrait délimité par classe pour rechargement dans le système
+      *                                    de gestion de la scolarité.
+           SELECT F-EXTRACT
+               ASSIGN TO 'extract.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-EXTRACT-STATUS.
+
+      *Relevé de notes par matière, pour les réunions de concertation
+      *                                                  avec les enseignants.
+           SELECT F-ROSTER
+               ASSIGN TO 'roster.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-ROSTER-STATUS.
+
+      *Point de reprise : copie des en-têtes de classe, étudiants et
+      *cours déjà lus, périodiquement réécrite par 0120 pour qu'une
+      *                  relance après incident ne reparte pas de zéro.
+           SELECT F-CHECKPOINT
+               ASSIGN TO 'checkpoint.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPOINT-STATUS.
 
       ****************************************************************** 
       *    
@@ -61,20 +94,87 @@
            03 R-AGE              PIC 9(02).       
 
        01  REC-COURSE.
-           03 R-C-KEY            PIC 9(02).       
-           03 R-LABEL            PIC X(21).       
-           03 R-COEF             PIC 9,9.       
-           03 R-GRADE            PIC 99,99.       
+           03 R-C-KEY            PIC 9(02).
+           03 R-LABEL            PIC X(21).
+           03 R-COEF             PIC 9,9.
+           03 R-GRADE            PIC 99,99.
+
+      *Enregistrement d'en-tête de classe (KEY "03") : code et libellé
+      *                        de la classe pour les extraits multi-classe.
+       01  REC-CLASS.
+           03 R-CL-KEY           PIC 9(02).
+           03 R-CL-CODE          PIC X(05).
+           03 R-CL-LABEL         PIC X(20).
 
        FD  F-OUTPUT
-           RECORD CONTAINS 250 CHARACTERS
+           RECORD CONTAINS 353 CHARACTERS
            RECORDING MODE IS F.
 
-       01  REC-F-OUTPUT        PIC X(250).
+       01  REC-F-OUTPUT        PIC X(353).
 
-      ****************************************************************** 
-      *    
-      ****************************************************************** 
+      *Enregistrement du fichier de suspens : KEY lue, position dans
+      *                           le fichier importé, et image brute.
+       FD  F-REJECT
+           RECORD CONTAINS 110 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-REJECT.
+           03 RJ-KEY           PIC 9(02).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 RJ-LINE-NBR      PIC 9(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 RJ-IMAGE         PIC X(100).
+
+      *Enregistrement de l'extrait délimité : une ligne par étudiant,
+      *           ID/nom/prénom/age/notes par cours/moyenne séparés par "|".
+       FD  F-EXTRACT
+           RECORD CONTAINS 500 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-EXTRACT        PIC X(500).
+
+      *Enregistrement du relevé de notes par matière : une ligne de
+      *                titre de cours, puis une ligne par étudiant noté.
+       FD  F-ROSTER
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-ROSTER         PIC X(80).
+
+      *Enregistrements du point de reprise : mêmes clés "01"/"02"/"03"
+      *que le fichier importé (rejoués par 0105 via 0115 pour
+      *reconstituer les tableaux), plus une clé "09" de fin donnant la
+      *                    position déjà atteinte dans le fichier importé.
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 2 TO 100 CHARACTERS
+           RECORDING MODE IS V.
+
+       01  REC-F-CKPT-2          PIC 9(02).
+
+       01  REC-CKPT-CLASS.
+           03 CK-CL-KEY          PIC 9(02).
+           03 CK-CL-CODE         PIC X(05).
+           03 CK-CL-LABEL        PIC X(20).
+
+       01  REC-CKPT-STUDENT.
+           03 CK-S-KEY           PIC 9(02).
+           03 CK-S-LASTNAME      PIC X(07).
+           03 CK-S-FIRSTNAME     PIC X(06).
+           03 CK-S-AGE           PIC 9(02).
+
+       01  REC-CKPT-COURSE.
+           03 CK-C-KEY           PIC 9(02).
+           03 CK-C-LABEL         PIC X(21).
+           03 CK-C-COEF          PIC 9,9.
+           03 CK-C-GRADE         PIC 99,99.
+
+       01  REC-CKPT-TRAILER.
+           03 CK-T-KEY           PIC 9(02).
+           03 CK-T-LINE-NBR      PIC 9(06).
+
+      ******************************************************************
+      *
+      ******************************************************************
        WORKING-STORAGE SECTION.
 
       *Flag gérant la lecture du fichier importé.
@@ -84,35 +184,107 @@
 
       *Flag gérant l'écriture du fichier exporté.
        01  F-OUTPUT-STATUS       PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+      *Flag gérant l'écriture du fichier de suspens.
+       01  F-REJECT-STATUS       PIC X(02) VALUE SPACE.
+           88 F-REJECT-STATUS-OK    VALUE '00'.
+           88 F-REJECT-STATUS-EOF   VALUE '10'.
+
+      *Flag gérant l'écriture de l'extrait délimité.
+       01  F-EXTRACT-STATUS      PIC X(02) VALUE SPACE.
+           88 F-EXTRACT-STATUS-OK   VALUE '00'.
+           88 F-EXTRACT-STATUS-EOF  VALUE '10'.
+
+      *Flag gérant l'écriture du relevé de notes par matière.
+       01  F-ROSTER-STATUS       PIC X(02) VALUE SPACE.
+           88 F-ROSTER-STATUS-OK    VALUE '00'.
+           88 F-ROSTER-STATUS-EOF   VALUE '10'.
+
+      *Flag gérant la lecture/écriture du point de reprise. Statut 35 :
+      *                     fichier absent, donc aucune reprise à faire.
+       01  F-CHECKPOINT-STATUS   PIC X(02) VALUE SPACE.
+           88 F-CHECKPOINT-STATUS-OK      VALUE '00'.
+           88 F-CHECKPOINT-STATUS-EOF     VALUE '10'.
+           88 F-CHECKPOINT-STATUS-ABSENT  VALUE '35'.
+
+      *Compteur de la position (numéro de ligne) dans F-INPUT.
+       77  WS-INPUT-LINE-NBR      PIC 9(06) VALUE 0.
+
+      *Périodicité (en nombre d'enregistrements lus) du point de
+      *                                              reprise (0120).
+       77  WS-CKPT-INTERVAL       PIC 9(03) VALUE 100.
+       77  WS-CKPT-REMAINDER      PIC 9(03).
+       77  WS-CKPT-QUOTIENT       PIC 9(06).
+       77  WS-SKIP-IDX            PIC 9(06).
+
+      *Groupe de variable comprenant un tableau pour les classes
+      *              (en-têtes KEY "03") d'un extrait input.dat combiné.
+       01  DATA-CLASS.
+      *Variable gérant la taille du tableau.
+           05 CLASS-LGHT         PIC 9(02) VALUE ZERO.
+      *Tableau pour stocker les informations de chaque classe.
+           05 CLASS-TAB OCCURS 1 TO 50 TIMES
+                                           DEPENDING ON CLASS-LGHT
+                                           INDEXED BY WS-CLASS-IDX.
+               10 CL-CODE           PIC X(05).
+               10 CL-LABEL          PIC X(20).
+      *Nombre d'étudiants et de cours appartenant à cette classe.
+               10 CL-STUDENT-NBR    PIC 9(03).
+               10 CL-COURSE-NBR     PIC 9(03).
+      *Position dans COURSE du premier cours du premier étudiant
+      *       de la classe : sert de référence pour les libellés distincts.
+               10 CL-COURSE-1ST-IDX PIC 9(03).
+
+      *Code de la classe couramment lue dans le fichier importé.
+       01  WS-CURRENT-CLASS-CODE PIC X(05) VALUE SPACE.
+      *Indique si une classe a déjà été ouverte pour ce batch.
+       01  WS-CLASS-OPEN-SW      PIC X(01) VALUE "N".
+           88 WS-CLASS-IS-OPEN     VALUE "O".
+
+      *Libellé de la cause de l'arrêt anormal (limite dépassée ou
+      *                statut fichier en erreur), affiché par 9000-ABEND-START.
+       01  WS-ABEND-LIMIT        PIC X(60) VALUE SPACE.
+
       *Groupe de variable comprenant un tableau pour les étudiants.
        01  DATA-STUDENT.
       *Variable gérant la taille du tableau.
-           05 STUDENT-LGHT       PIC 9(03).
+           05 STUDENT-LGHT       PIC 9(03) VALUE ZERO.
       *Tableau pour stocker les informations de chaque étudiant.
-           05 STUDENT OCCURS 1 TO 999 TIMES 
+           05 STUDENT OCCURS 1 TO 999 TIMES
                                            DEPENDING ON STUDENT-LGHT
                                            INDEXED BY WS-STUDENT-IDX.
                10 S-ID           PIC 9(03).
-               10 S-FIRSTNAME    PIC X(06).      
+               10 S-CLASS-CODE   PIC X(05).
+               10 S-FIRSTNAME    PIC X(06).
                10 S-LASTNAME     PIC X(07).
-               10 S-INITIALS     PIC X(01).
+      *Prénom (ou prénom + ID en dernier recours) distinguant
+      *          l'étudiant d'un homonyme de même nom dans sa classe.
+               10 S-INITIALS     PIC X(10) VALUE SPACE.
                10 S-AGE          PIC 9(02).
                10 S-AVERAGE      PIC 9(02)v9(02).
+      *Rang de l'étudiant dans la classe, calculé sur S-AVERAGE.
+               10 S-RANK         PIC 9(03).
+      *Résultat (reçu/ajourné) de l'étudiant, calculé sur S-AVERAGE.
+               10 S-RESULT       PIC X(01) VALUE SPACE.
+                  88 S-RESULT-PASS   VALUE "R".
+                  88 S-RESULT-FAIL   VALUE "A".
+      *Mention obtenue par l'étudiant (vide si ajourné).
+               10 S-MENTION      PIC X(12) VALUE SPACE.
 
       *Groupe de variable comprenant un tableau pour les cours.
        01  DATA-COURSE.
       *Variable gérant la taille du tableau.
-           05 COURSE-LGHT        PIC 9(03).
+           05 COURSE-LGHT        PIC 9(03) VALUE ZERO.
       *Variable pour compter le nombre de cours différents
-           05 COURSE-NBR         PIC 9(03).
+           05 COURSE-NBR         PIC 9(03) VALUE ZERO.
       *Tableau pour stocker les informations de chaque cours.
-           05 COURSE OCCURS 1 TO 999 TIMES 
+           05 COURSE OCCURS 1 TO 999 TIMES
                                            DEPENDING ON COURSE-LGHT
                                            INDEXED BY WS-COURSE-IDX.
                10 C-ID           PIC 9(03).
+               10 C-CLASS-CODE   PIC X(05).
                10 C-LABEL        PIC X(21).
                10 C-COEF         PIC 9(01)v9(01).
                10 C-GRADE        PIC 9(02)v9(02).
@@ -120,6 +292,9 @@
       *Variable Tampon pour paramétrer COURSE-NBR
        01  WS-TEMP-COURSE-NBR    PIC 9(03).
 
+      *Variable tampon pour référencer un cours canonique d'une classe.
+       01  WS-REF-COURSE-IDX     PIC 9(03).
+
       *Groupe de variable pour stocker les moyennes de la classe.
        01  WS-AVERAGE.
            05  WS-CLASS-AVERAGE  PIC 9(02)v9(02).
@@ -136,12 +311,53 @@
       *Variable servant d'index pour la fonction SEARCH dans 0400.
        01  WS-SEARCH-IDX         PIC 9(04).
 
+      *Longueur de préfixe de prénom testée par 0410/0420 pour
+      *                                  distinguer deux homonymes.
+       01  WS-DISAMBIG-LEN       PIC 9(01).
+      *Indique si le préfixe de longueur WS-DISAMBIG-LEN est
+      *                                  encore partagé par un homonyme.
+       01  WS-COLLISION-SW       PIC X(01) VALUE "N".
+           88 WS-COLLISION          VALUE "O".
+
+      *Seuils de la politique de réussite de l'établissement, appliqués
+      *                                    par S-AVERAGE dans 0350.
+       01  WS-SEUILS-RESULTAT.
+           05 WS-SEUIL-PASSAGE   PIC 9(02)v9(02) VALUE 10,00.
+           05 WS-SEUIL-AB        PIC 9(02)v9(02) VALUE 12,00.
+           05 WS-SEUIL-B         PIC 9(02)v9(02) VALUE 14,00.
+           05 WS-SEUIL-TB        PIC 9(02)v9(02) VALUE 16,00.
+
       *Variable d'affichage d'étoile.
        01  AFF-ETOILE            PIC X(80) VALUE ALL "*".
 
       *Index indépendant.
        77  WS-IDX                PIC 9(03).
 
+      *Compteur de notes de la classe en cours d'écriture (0600).
+       77  WS-CLASS-GRADE-CNT    PIC 9(03).
+
+      *Largeur de ligne nécessaire pour le nombre de cours de la
+      *classe en cours, comparée à la taille réelle de REC-F-OUTPUT
+      *               avant construction des lignes d'en-tête/détail/total.
+       77  WS-MAX-OUTPUT-LGTH    PIC 9(03) VALUE 353.
+       77  WS-OUTPUT-LGTH-NEEDED PIC 9(03).
+
+      *Groupe de variables pour la construction de l'extrait délimité.
+       01  WS-EXTRACT-LINE       PIC X(500) VALUE SPACE.
+       77  WS-EXT-PTR            PIC 9(03).
+       77  WS-EXT-IDX            PIC 9(03).
+
+      *Groupe de variable pour le relevé de notes par matière (0630),
+      *                   trié par note décroissante pour une seule matière.
+       01  DATA-ROSTER.
+           05 WS-ROSTER-LGHT     PIC 9(03) VALUE ZERO.
+           05 ROSTER-TAB OCCURS 1 TO 999 TIMES
+                                           DEPENDING ON WS-ROSTER-LGHT
+                                           INDEXED BY WS-ROSTER-IDX.
+               10 RG-LASTNAME    PIC X(07).
+               10 RG-FIRSTNAME   PIC X(06).
+               10 RG-GRADE       PIC 9(02)v9(02).
+
       *Groupe de variable pour préparation sortie affichage.
            
            01 WS-HEADER.
@@ -149,20 +365,35 @@
                 10 FILLER        PIC X(20) VALUE SPACE.
                 10 WS-TITLE-TEXT PIC X(17) VALUE "BULLETIN DE NOTES".
                 10 FILLER        PIC X(20) VALUE SPACE.
+              05 WS-CLASS-LINE.
+                10 FILLER         PIC X(08) VALUE "Classe: ".
+                10 WS-CL-CODE-ED  PIC X(05).
+                10 FILLER         PIC X(02) VALUE SPACE.
+                10 WS-CL-LABEL-ED PIC X(20).
+                10 FILLER         PIC X(22) VALUE SPACE.
               05 WS-SUB-HEADER.
-                10 FILLER        PIC X(10) VALUE "Nom".
+                10 FILLER        PIC X(19) VALUE "Nom".
                 10 FILLER        PIC X(11) VALUE "Moyenne".
+                10 FILLER        PIC X(06) VALUE "Rang".
+                10 FILLER        PIC X(03) VALUE "R".
+                10 FILLER        PIC X(14) VALUE "Mention".
                 10 WS-SUB-HDR-COURSE OCCURS 1 TO 50 TIMES
                                               DEPENDING ON COURSE-NBR.
                      15 FILLER   PIC X(01) VALUE "C".
-                     15 WS-C-NBR PIC 9(01).
-                     15 FILLER   PIC X(04) VALUE SPACE.
+                     15 WS-C-NBR PIC 9(02).
+                     15 FILLER   PIC X(03) VALUE SPACE.
            
            01 WS-BODY.
-                10 WS-NAME         PIC X(10).
+                10 WS-NAME         PIC X(19).
                 10 WS-S-AVERAGE-ED PIC 9(02),9(02).
                 10 FILLER          PIC X(05) VALUE SPACE.
-                10 WS-TAB-GRADE OCCURS 1 TO 50 TIMES 
+                10 WS-S-RANK-ED    PIC Z(02)9.
+                10 FILLER          PIC X(03) VALUE SPACE.
+                10 WS-S-RESULT-ED  PIC X(01).
+                10 FILLER          PIC X(02) VALUE SPACE.
+                10 WS-S-MENTION-ED PIC X(12).
+                10 FILLER          PIC X(03) VALUE SPACE.
+                10 WS-TAB-GRADE OCCURS 1 TO 50 TIMES
                                               DEPENDING ON COURSE-NBR.
                      15 WS-GRADE      PIC 9(02),9(02).
                      15 FILLER        PIC X(01) VALUE SPACE.
@@ -179,7 +410,7 @@
                 05 WS-COURSE-INFO-TAB OCCURS 1 TO 50 TIMES
                                               DEPENDING ON COURSE-NBR.
                      10 FILLER     PIC X(01) VALUE "C".
-                     10 WS-C-NBR-2 PIC 9(01).
+                     10 WS-C-NBR-2 PIC 9(02).
                      10 FILLER     PIC X(01) VALUE SPACE.
                      10 FILLER     PIC X(08) VALUE "=> COEF:".
                      10 FILLER     PIC X(01) VALUE SPACE.
@@ -207,7 +438,24 @@
                10 FILLER        PIC X(21) VALUE SPACE.
                10 WS-FOOTER-TXT PIC X(14) VALUE "Fin de rapport".
                10 FILLER        PIC X(20) VALUE SPACE.
-       
+
+      *Groupe de variable pour l'édition du relevé de notes par matière.
+           01 WS-ROSTER-HEADER.
+               05 FILLER         PIC X(08) VALUE "Matiere:".
+               05 WS-RH-LABEL-ED PIC X(21).
+               05 FILLER         PIC X(51) VALUE SPACE.
+           01 WS-ROSTER-SUBHDR.
+               05 FILLER         PIC X(19) VALUE "Nom".
+               05 FILLER         PIC X(15) VALUE "Prenom".
+               05 FILLER         PIC X(08) VALUE "Note".
+               05 FILLER         PIC X(38) VALUE SPACE.
+           01 WS-ROSTER-LINE.
+               05 WS-RG-LASTNAME-ED  PIC X(19).
+               05 WS-RG-FIRSTNAME-ED PIC X(15).
+               05 WS-RG-GRADE-ED     PIC 9(02),9(02).
+               05 FILLER             PIC X(03) VALUE SPACE.
+               05 FILLER             PIC X(38) VALUE SPACE.
+
       ****************************************************************** 
       *    
       ****************************************************************** 
@@ -247,53 +495,373 @@
       *Paragraphe gérant la lecture du fichier importé
       *Et le stockage de ses informations dans la WS.
        0100-READ-START.
-           
-      *Ouverture du fichier importé.
-           OPEN INPUT F-INPUT.
+
+      *Ouverture du fichier importé. L'ouverture du fichier de suspens
+      *est décidée par 0105-RESTART-START, qui sait s'il s'agit d'un
+      *      premier lancement ou d'une reprise (appelant: 0100-READ-START).
+           OPEN INPUT  F-INPUT.
+
+      *On recharge un éventuel point de reprise et on se replace dans
+      *             le fichier importé là où la dernière reprise s'est arrêtée.
+           PERFORM 0105-RESTART-START
+           THRU    0105-RESTART-END.
 
       *On boucle jusqu'à l'état voulu.
            PERFORM UNTIL F-INPUT-STATUS-EOF
       *On lit le fichier.
                READ F-INPUT
                 NOT AT END
+      *On incrémente le compteur de position dans le fichier importé.
+                   ADD 1 TO WS-INPUT-LINE-NBR
+
       *On crée une boucle conditionnelle pour gérer les KEY
       *Et savoir où positionner les informations.
-                   EVALUATE REC-F-INPUT-2 
+                   PERFORM 0115-PROCESS-RECORD-START
+                   THRU    0115-PROCESS-RECORD-END
+
+      *Tous les WS-CKPT-INTERVAL enregistrements, on réécrit le point
+      *                       de reprise avec l'état courant des tableaux.
+                   DIVIDE WS-INPUT-LINE-NBR BY WS-CKPT-INTERVAL
+                                   GIVING WS-CKPT-QUOTIENT
+                                   REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = 0
+                      PERFORM 0120-CHECKPOINT-START
+                      THRU    0120-CHECKPOINT-END
+                   END-IF
+
+               END-READ
+
+      *On vérifie que la lecture s'est bien terminée par un état
+      *       OK ou par la fin de fichier attendue, sinon on abend.
+               PERFORM 9010-CHECK-INPUT-STATUS-START
+               THRU    9010-CHECK-INPUT-STATUS-END
+
+           END-PERFORM.
+
+      *Le fichier importé est lu en entier : le point de reprise ne
+      *                     sert plus, on le vide pour la prochaine exécution.
+           PERFORM 0130-CLEAR-CKPT-START
+           THRU    0130-CLEAR-CKPT-END.
+
+      *On ferme le fichier importé et le fichier de suspens.
+           CLOSE F-INPUT.
+           CLOSE F-REJECT.
+
+           EXIT.
+       0100-READ-END.
+
+      *Paragraphe gérant le rangement d'un enregistrement du fichier
+      *importé (ou rejoué depuis le point de reprise par 0105) dans
+      *les tableaux DATA-CLASS/DATA-STUDENT/DATA-COURSE, selon la KEY
+      *                               portée par REC-F-INPUT-2 (appelant: 0100/0105).
+       0115-PROCESS-RECORD-START.
+           EVALUATE REC-F-INPUT-2
+      *Dans le cas 3: On gère un en-tête de classe. Chaque en-tête
+      *ouvre un nouveau bloc de bulletin pour les étudiants qui suivent.
+             WHEN = "03"
+               IF CLASS-LGHT NOT < 50
+                  MOVE "CLASS-LGHT (50 classes)"
+                                      TO WS-ABEND-LIMIT
+                  PERFORM 9000-ABEND-START
+                  THRU    9000-ABEND-END
+               END-IF
+               ADD 1                  TO CLASS-LGHT
+               MOVE R-CL-CODE         TO CL-CODE(CLASS-LGHT)
+               MOVE R-CL-LABEL        TO CL-LABEL(CLASS-LGHT)
+               MOVE 0                 TO
+                                   CL-STUDENT-NBR(CLASS-LGHT)
+               MOVE 0                 TO
+                                   CL-COURSE-NBR(CLASS-LGHT)
+               COMPUTE CL-COURSE-1ST-IDX(CLASS-LGHT) =
+                                                COURSE-LGHT + 1
+               MOVE R-CL-CODE         TO WS-CURRENT-CLASS-CODE
+               SET WS-CLASS-IDX       TO CLASS-LGHT
+               SET WS-CLASS-IS-OPEN   TO TRUE
       *Dans le cas 1: On gère les étudiants.
       *On augmente la capacité du tableau à chaque itération.
-                     WHEN = "01"
-                       ADD 1             TO STUDENT-LGHT
-                       MOVE R-LASTNAME   TO S-LASTNAME(STUDENT-LGHT)
-                       MOVE R-FIRSTNAME  TO S-FIRSTNAME(STUDENT-LGHT)
-                       MOVE R-AGE        TO S-AGE(STUDENT-LGHT)
-                       MOVE STUDENT-LGHT TO S-ID(STUDENT-LGHT)
-                       MOVE 0            TO WS-TEMP-COURSE-NBR
+             WHEN = "01"
+      *Si aucun en-tête de classe n'a encore été lu (extrait mono-classe
+      *à l'ancien format), on ouvre une classe par défaut.
+               IF NOT WS-CLASS-IS-OPEN
+                  PERFORM 0110-DEFAULT-CLASS-START
+                  THRU    0110-DEFAULT-CLASS-END
+               END-IF
+               IF STUDENT-LGHT NOT < 999
+                  MOVE "STUDENT-LGHT (999 étudiants)"
+                                      TO WS-ABEND-LIMIT
+                  PERFORM 9000-ABEND-START
+                  THRU    9000-ABEND-END
+               END-IF
+               ADD 1             TO STUDENT-LGHT
+               MOVE WS-CURRENT-CLASS-CODE
+                                 TO S-CLASS-CODE(STUDENT-LGHT)
+               MOVE R-LASTNAME   TO S-LASTNAME(STUDENT-LGHT)
+               MOVE R-FIRSTNAME  TO S-FIRSTNAME(STUDENT-LGHT)
+               MOVE R-AGE        TO S-AGE(STUDENT-LGHT)
+               MOVE STUDENT-LGHT TO S-ID(STUDENT-LGHT)
+               MOVE 0            TO WS-TEMP-COURSE-NBR
+               ADD 1             TO CL-STUDENT-NBR(WS-CLASS-IDX)
+      *Le premier étudiant d'une classe fixe la référence des cours
+      *                                               distincts de sa classe.
+               IF CL-STUDENT-NBR(WS-CLASS-IDX) = 1
+                  COMPUTE CL-COURSE-1ST-IDX(WS-CLASS-IDX) =
+                                                COURSE-LGHT + 1
+               END-IF
       *Dans le cas 2: On gère les cours.
       *On augmente la capacité du tableau à chaque itération.
       *On assigne l'ID de l'étudiant à tout les cours qui lui correspondent.
-                     WHEN = "02"
-                       ADD 1                   TO COURSE-LGHT
-                       MOVE S-ID(STUDENT-LGHT) TO C-ID(COURSE-LGHT)
-                       MOVE R-LABEL            TO C-LABEL(COURSE-LGHT)
-                       MOVE R-COEF             TO C-COEF(COURSE-LGHT)
-                       MOVE R-GRADE            TO C-GRADE(COURSE-LGHT)
-                       ADD 1                   TO WS-TEMP-COURSE-NBR
-                       IF WS-TEMP-COURSE-NBR > COURSE-NBR
-                       MOVE WS-TEMP-COURSE-NBR TO COURSE-NBR
-                       END-IF
-                     WHEN OTHER 
-                       DISPLAY "Valeur non trouvé"
-                   END-EVALUATE
+             WHEN = "02"
+               IF COURSE-LGHT NOT < 999
+                  MOVE "COURSE-LGHT (999 lignes de cours)"
+                                      TO WS-ABEND-LIMIT
+                  PERFORM 9000-ABEND-START
+                  THRU    9000-ABEND-END
+               END-IF
+               ADD 1                   TO COURSE-LGHT
+               MOVE S-ID(STUDENT-LGHT) TO C-ID(COURSE-LGHT)
+               MOVE WS-CURRENT-CLASS-CODE
+                               TO C-CLASS-CODE(COURSE-LGHT)
+               MOVE R-LABEL            TO C-LABEL(COURSE-LGHT)
+               MOVE R-COEF             TO C-COEF(COURSE-LGHT)
+               MOVE R-GRADE            TO C-GRADE(COURSE-LGHT)
+               ADD 1                   TO WS-TEMP-COURSE-NBR
+               IF WS-TEMP-COURSE-NBR > 50
+                  MOVE "COURSE-NBR (50 matières distinctes)"
+                                      TO WS-ABEND-LIMIT
+                  PERFORM 9000-ABEND-START
+                  THRU    9000-ABEND-END
+               END-IF
+               IF WS-TEMP-COURSE-NBR > COURSE-NBR
+               MOVE WS-TEMP-COURSE-NBR TO COURSE-NBR
+               END-IF
+               IF WS-TEMP-COURSE-NBR >
+                               CL-COURSE-NBR(WS-CLASS-IDX)
+               MOVE WS-TEMP-COURSE-NBR TO
+                               CL-COURSE-NBR(WS-CLASS-IDX)
+               END-IF
+      *Dans tout autre cas : la KEY n'est pas reconnue, on bascule
+      *l'enregistrement brut dans le fichier de suspens plutôt que
+      *                                   de le laisser passer en silence.
+             WHEN OTHER
+               DISPLAY "Valeur non trouvé"
+               MOVE SPACE            TO REC-F-REJECT
+               MOVE REC-F-INPUT-2    TO RJ-KEY
+               MOVE WS-INPUT-LINE-NBR TO RJ-LINE-NBR
+               MOVE REC-F-INPUT-100  TO RJ-IMAGE
+      *Les octets non lus du tampon d'entrée sont à LOW-VALUE : on les
+      *                 remplace par des espaces avant d'écrire la ligne.
+               INSPECT RJ-IMAGE REPLACING ALL LOW-VALUE BY SPACE
+               WRITE REC-F-REJECT
+               PERFORM 9030-CHECK-REJECT-STATUS-START
+               THRU    9030-CHECK-REJECT-STATUS-END
+           END-EVALUATE.
 
-               END-READ
+           EXIT.
+       0115-PROCESS-RECORD-END.
+
+      *Paragraphe ouvrant une classe par défaut lorsque l'extrait ne
+      *contient aucun en-tête "03" (compatibilité avec les anciens
+      *                                       extraits mono-classe).
+       0110-DEFAULT-CLASS-START.
+           ADD 1                  TO CLASS-LGHT
+           MOVE "CL001"           TO CL-CODE(CLASS-LGHT)
+           MOVE "Classe"          TO CL-LABEL(CLASS-LGHT)
+           MOVE 0                 TO CL-STUDENT-NBR(CLASS-LGHT)
+           MOVE 0                 TO CL-COURSE-NBR(CLASS-LGHT)
+           COMPUTE CL-COURSE-1ST-IDX(CLASS-LGHT) = COURSE-LGHT + 1
+           MOVE CL-CODE(CLASS-LGHT) TO WS-CURRENT-CLASS-CODE
+           SET WS-CLASS-IDX       TO CLASS-LGHT
+           SET WS-CLASS-IS-OPEN   TO TRUE
+
+           EXIT.
+       0110-DEFAULT-CLASS-END.
+
+      *Paragraphe gérant la reprise sur incident : si un point de
+      *reprise non vide existe, on rejoue ses enregistrements via 0115
+      *pour reconstituer les tableaux, puis on saute dans le fichier
+      *importé jusqu'à la position déjà atteinte (appelant: 0100).
+       0105-RESTART-START.
+           OPEN INPUT F-CHECKPOINT.
+
+           IF F-CHECKPOINT-STATUS-ABSENT
+      *Le fichier n'a jamais été créé : premier lancement, on repart
+      *                                d'un fichier de suspens vierge.
+              OPEN OUTPUT F-REJECT
+           ELSE
+      *On lit le premier enregistrement pour savoir si un point de
+      *reprise est réellement en attente, avant de décider du mode
+      *                                      d'ouverture de F-REJECT.
+              READ F-CHECKPOINT
+              PERFORM 9065-CHECK-CKPT-READ-STATUS-START
+              THRU    9065-CHECK-CKPT-READ-STATUS-END
+
+              IF F-CHECKPOINT-STATUS-EOF
+      *Fichier présent mais totalement vide : rien à rejouer.
+                 OPEN OUTPUT F-REJECT
+              ELSE
+                 IF REC-F-CKPT-2 = "00"
+      *Clé "00" : 0130-CLEAR-CKPT-START a marqué le point de reprise
+      *comme vidé à la fin d'une exécution précédente terminée
+      *normalement ; ce n'est pas une reprise, on repart comme un
+      *                                                  premier lancement.
+                    OPEN OUTPUT F-REJECT
+                 ELSE
+      *Une reprise réelle : le fichier de suspens contient déjà les
+      *rejets des lignes traitées avant le dernier point de reprise ;
+      *                    on le complète sans l'écraser plutôt que de les perdre.
+                    OPEN EXTEND F-REJECT
+
+                    PERFORM UNTIL F-CHECKPOINT-STATUS-EOF
+                         EVALUATE REC-F-CKPT-2
+                           WHEN = "03"
+                             MOVE REC-CKPT-CLASS   TO REC-F-INPUT-100
+                             PERFORM 0115-PROCESS-RECORD-START
+                             THRU    0115-PROCESS-RECORD-END
+                           WHEN = "01"
+                             MOVE REC-CKPT-STUDENT TO REC-F-INPUT-100
+                             PERFORM 0115-PROCESS-RECORD-START
+                             THRU    0115-PROCESS-RECORD-END
+                           WHEN = "02"
+                             MOVE REC-CKPT-COURSE  TO REC-F-INPUT-100
+                             PERFORM 0115-PROCESS-RECORD-START
+                             THRU    0115-PROCESS-RECORD-END
+      *La clé "09" porte la position déjà atteinte dans le fichier
+      *                           importé lors de la dernière sauvegarde.
+                           WHEN = "09"
+                             MOVE CK-T-LINE-NBR TO WS-INPUT-LINE-NBR
+      *Le point de reprise est auto-généré par ce programme : une clé
+      *non reconnue signale un fichier corrompu, pas un cas normal.
+                           WHEN OTHER
+                             STRING "Cle " REC-F-CKPT-2
+                                    " inconnue, reprise corrompue"
+                               INTO WS-ABEND-LIMIT
+                             END-STRING
+                             PERFORM 9000-ABEND-START
+                             THRU    9000-ABEND-END
+                         END-EVALUATE
+
+                         READ F-CHECKPOINT
+      *On vérifie que la lecture du point de reprise s'est bien
+      *           terminée par un état OK ou la fin de fichier attendue.
+                         PERFORM 9065-CHECK-CKPT-READ-STATUS-START
+                         THRU    9065-CHECK-CKPT-READ-STATUS-END
+                    END-PERFORM
+
+      *Si le point de reprise contenait bien une position sauvegardée,
+      *on relit et on jette les enregistrements déjà traités pour se
+      *                          replacer juste après le point de reprise.
+                    IF WS-INPUT-LINE-NBR > 0
+                       PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                                  UNTIL WS-SKIP-IDX > WS-INPUT-LINE-NBR
+                            READ F-INPUT
+                             AT END
+      *Le fichier importé est plus court que ce que le point de
+      *        reprise annonce avoir déjà lu : les deux sont incohérents.
+                               MOVE "Reprise incoherente avec F-INPUT"
+                                                   TO WS-ABEND-LIMIT
+                               PERFORM 9000-ABEND-START
+                               THRU    9000-ABEND-END
+                             NOT AT END
+                               PERFORM 9010-CHECK-INPUT-STATUS-START
+                               THRU    9010-CHECK-INPUT-STATUS-END
+                            END-READ
+                       END-PERFORM
+
+                       DISPLAY "Reprise : relance apres la ligne "
+                               WS-INPUT-LINE-NBR
+                    END-IF
+                 END-IF
+              END-IF
+
+              CLOSE F-CHECKPOINT
+           END-IF.
 
+           EXIT.
+       0105-RESTART-END.
+
+      *Paragraphe gérant la sauvegarde périodique du point de reprise :
+      *on réécrit entièrement CLASS-TAB/STUDENT/COURSE dans l'ordre où
+      *ils ont été lus, suivis d'une position dans le fichier importé
+      *                                          (appelant: 0100, tous les WS-CKPT-INTERVAL).
+       0120-CHECKPOINT-START.
+           OPEN OUTPUT F-CHECKPOINT.
+
+           SET WS-STUDENT-IDX TO 1.
+           SET WS-COURSE-IDX  TO 1.
+
+      *STUDENT et COURSE sont alimentés dans l'ordre de lecture, donc
+      *déjà regroupés par classe puis par étudiant : un pointeur courant
+      *              sur chaque tableau évite de le rebalayer depuis son
+      *                            début à chaque point de reprise (appelant: 0100).
+           PERFORM VARYING WS-CLASS-IDX FROM 1 BY 1
+                                    UNTIL WS-CLASS-IDX > CLASS-LGHT
+                MOVE 3                      TO CK-CL-KEY
+                MOVE CL-CODE(WS-CLASS-IDX)  TO CK-CL-CODE
+                MOVE CL-LABEL(WS-CLASS-IDX) TO CK-CL-LABEL
+                WRITE REC-CKPT-CLASS
+                PERFORM 9060-CHECK-CKPT-STATUS-START
+                THRU    9060-CHECK-CKPT-STATUS-END
+
+                PERFORM UNTIL WS-STUDENT-IDX > STUDENT-LGHT
+                      OR S-CLASS-CODE(WS-STUDENT-IDX)
+                                        NOT = CL-CODE(WS-CLASS-IDX)
+                     MOVE 1 TO CK-S-KEY
+                     MOVE S-LASTNAME(WS-STUDENT-IDX)  TO CK-S-LASTNAME
+                     MOVE S-FIRSTNAME(WS-STUDENT-IDX) TO CK-S-FIRSTNAME
+                     MOVE S-AGE(WS-STUDENT-IDX)       TO CK-S-AGE
+                     WRITE REC-CKPT-STUDENT
+                     PERFORM 9060-CHECK-CKPT-STATUS-START
+                     THRU    9060-CHECK-CKPT-STATUS-END
+
+                     PERFORM UNTIL WS-COURSE-IDX > COURSE-LGHT
+                           OR C-ID(WS-COURSE-IDX)
+                                        NOT = S-ID(WS-STUDENT-IDX)
+                          MOVE 2 TO CK-C-KEY
+                          MOVE C-LABEL(WS-COURSE-IDX) TO CK-C-LABEL
+                          MOVE C-COEF(WS-COURSE-IDX)  TO CK-C-COEF
+                          MOVE C-GRADE(WS-COURSE-IDX) TO CK-C-GRADE
+                          WRITE REC-CKPT-COURSE
+                          PERFORM 9060-CHECK-CKPT-STATUS-START
+                          THRU    9060-CHECK-CKPT-STATUS-END
+                          SET WS-COURSE-IDX UP BY 1
+                     END-PERFORM
+
+                     SET WS-STUDENT-IDX UP BY 1
+                END-PERFORM
            END-PERFORM.
 
-      *On ferme le fichier importé.
-           CLOSE F-INPUT.
+           MOVE 9                 TO CK-T-KEY
+           MOVE WS-INPUT-LINE-NBR TO CK-T-LINE-NBR
+           WRITE REC-CKPT-TRAILER
+           PERFORM 9060-CHECK-CKPT-STATUS-START
+           THRU    9060-CHECK-CKPT-STATUS-END.
+
+           CLOSE F-CHECKPOINT.
 
            EXIT.
-       0100-READ-END.
+       0120-CHECKPOINT-END.
+
+      *Paragraphe vidant le point de reprise une fois le fichier
+      *importé lu jusqu'au bout, pour qu'une exécution ultérieure
+      *                       reparte de zéro plutôt que de rejouer un run terminé.
+      *OPEN OUTPUT tronque le fichier mais ne le supprime pas : il
+      *reste donc présent pour les lancements suivants et le statut
+      *35/absent ne réapparaît jamais. On y écrit plutôt une clé "00",
+      *que 0105-RESTART-START reconnaît comme "aucune reprise en
+      *                                       attente" au même titre qu'un fichier réellement absent.
+       0130-CLEAR-CKPT-START.
+           OPEN OUTPUT F-CHECKPOINT.
+
+           MOVE 0 TO CK-T-KEY
+           MOVE 0 TO CK-T-LINE-NBR
+           WRITE REC-CKPT-TRAILER
+           PERFORM 9060-CHECK-CKPT-STATUS-START
+           THRU    9060-CHECK-CKPT-STATUS-END.
+
+           CLOSE F-CHECKPOINT.
+
+           EXIT.
+       0130-CLEAR-CKPT-END.
 
       *Paragraphe gérant l'affichage console des données stockées.
        0200-DISPLAY-START.
@@ -320,17 +888,20 @@
        0200-DISPLAY-END.
 
       *Paragraphe gérant le calcul de toutes les moyennes.
+      *Les moyennes par matière (0320) et par classe (0330) sont
+      *calculées au fil de l'eau, classe par classe, dans 0600-WRITE-START,
+      *puisque plusieurs classes peuvent cohabiter dans le même extrait.
        0300-AVERAGE-START.
       *Appel d'un paragraphe pour la moyenne par élève.
            PERFORM 0310-S-AVERAGE-START
            THRU    0310-S-AVERAGE-END.
-      *Appel d'un paragraphe pour la moyenne par matière.
-           PERFORM 0320-C-AVERAGE-START
-           THRU    0320-C-AVERAGE-END.
-      *Appel d'un paragraphe pour la moyenne générale de la classe.
-           PERFORM 0330-CLASS-AVERAGE-START
-           THRU    0330-CLASS-AVERAGE-END.
-           
+      *Appel d'un paragraphe pour le classement par élève.
+           PERFORM 0340-S-RANK-START
+           THRU    0340-S-RANK-END.
+      *Appel d'un paragraphe pour le résultat et la mention par élève.
+           PERFORM 0350-S-RESULT-START
+           THRU    0350-S-RESULT-END.
+
            EXIT.
        0300-AVERAGE-END.
 
@@ -376,33 +947,43 @@
            EXIT.
        0310-S-AVERAGE-END.
 
-      *Paragraphe gérant le calcul de la moyenne par matière.
+      *Paragraphe gérant le calcul de la moyenne par matière, pour la
+      *classe en cours désignée par WS-CLASS-IDX (appelant: 0600).
        0320-C-AVERAGE-START.
-      *On boucle autant de fois qu'il y a de cours différents.
+      *On boucle autant de fois qu'il y a de cours différents
+      *                                                 dans la classe.
            PERFORM VARYING WS-IDX FROM 1 BY 1
                                UNTIL WS-IDX > COURSE-NBR
       *On réinitialise la variable tampon.
                 MOVE 0 TO WS-CALCUL-TEMP
+      *Le cours de référence est celui du premier étudiant de la classe.
+                COMPUTE WS-REF-COURSE-IDX =
+                        CL-COURSE-1ST-IDX(WS-CLASS-IDX) + WS-IDX - 1
       *On boucle sur le tableau COURSE.
                 PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
                                     UNTIL WS-COURSE-IDX > COURSE-LGHT
-      *Si Le Label du cours correspond à celui recherché: 
+      *Si le cours appartient à la classe en cours et que Le Label
+      *du cours correspond à celui recherché:
       *On ajoute la note correspondante à une variable tampon.
-                  IF C-LABEL(WS-COURSE-IDX) = C-LABEL(WS-IDX)
+                  IF C-CLASS-CODE(WS-COURSE-IDX) = CL-CODE(WS-CLASS-IDX)
+                     AND
+                     C-LABEL(WS-COURSE-IDX) = C-LABEL(WS-REF-COURSE-IDX)
                      ADD C-GRADE(WS-COURSE-IDX) TO WS-CALCUL-TEMP
                   END-IF
                 END-PERFORM
-      *On divise le total par le nombre d'étudiant (donc le nombre de note).
-                DIVIDE WS-CALCUL-TEMP BY STUDENT-LGHT 
+      *On divise le total par le nombre d'étudiant de la classe
+      *                                      (donc le nombre de note).
+                DIVIDE WS-CALCUL-TEMP BY CL-STUDENT-NBR(WS-CLASS-IDX)
                                    GIVING WS-C-AVERAGE(WS-IDX) ROUNDED
       *Affichage pour debug
       D         DISPLAY WS-C-AVERAGE(WS-IDX)
            END-PERFORM.
-           
+
            EXIT.
        0320-C-AVERAGE-END.
 
-      *Paragraphe gérant le calcul de la moyenne générale de la classe.
+      *Paragraphe gérant le calcul de la moyenne générale de la classe
+      *en cours désignée par WS-CLASS-IDX (appelant: 0600).
        0330-CLASS-AVERAGE-START.
       *On réinitialise les variables de calcul.
            MOVE 0 TO WS-CALCUL-COEF.
@@ -410,6 +991,8 @@
       *On boucle sur le tableau COURSE.
            PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
                              UNTIL WS-COURSE-IDX >  COURSE-LGHT
+      *On ne retient que les cours de la classe en cours.
+                IF C-CLASS-CODE(WS-COURSE-IDX) = CL-CODE(WS-CLASS-IDX)
       *On ajoute tout les coefficients dans une variable tampon.
                      ADD C-COEF(WS-COURSE-IDX) TO WS-CALCUL-COEF
       *On multiplie les notes avec leur coefficients correspondants
@@ -419,6 +1002,7 @@
                          WS-CALCUL-TEMP ROUNDED
       *On ajoute chaque résultat dans une autre variable de calcul.
                      ADD WS-CALCUL-TEMP TO WS-CALCUL-SUM
+                END-IF
            END-PERFORM.
       *On divise la somme pondérée par la somme des coefficients
       * et on arrondis le résultat.
@@ -430,32 +1014,147 @@
            EXIT.
        0330-CLASS-AVERAGE-END.
 
+      *Paragraphe gérant le calcul du classement (classement) de
+      *chaque étudiant à partir de S-AVERAGE. Les ex-aequo se
+      *                                          partagent le même rang.
+       0340-S-RANK-START.
+      *On boucle sur le tableau STUDENT pour classer chaque étudiant.
+           PERFORM VARYING WS-STUDENT-IDX FROM 1 BY 1
+                                   UNTIL WS-STUDENT-IDX > STUDENT-LGHT
+      *Le rang de départ est 1.
+                MOVE 1 TO S-RANK(WS-STUDENT-IDX)
+      *On compare à tout les autres étudiants du tableau.
+                PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                                   UNTIL WS-SEARCH-IDX > STUDENT-LGHT
+      *Le classement se fait par classe : seuls les autres étudiants
+      *              de la même classe comptent pour le rang d'un étudiant.
+                     IF S-CLASS-CODE(WS-SEARCH-IDX) =
+                        S-CLASS-CODE(WS-STUDENT-IDX)  AND
+                        S-AVERAGE(WS-SEARCH-IDX) >
+                        S-AVERAGE(WS-STUDENT-IDX)
+                        ADD 1 TO S-RANK(WS-STUDENT-IDX)
+                     END-IF
+                END-PERFORM
+      *Affichage pour debug.
+      D         DISPLAY S-LASTNAME(WS-STUDENT-IDX) SPACE
+      D                 "Rang: " S-RANK(WS-STUDENT-IDX)
+           END-PERFORM.
+
+           EXIT.
+       0340-S-RANK-END.
+
+      *Paragraphe gérant le résultat (reçu/ajourné) et la mention de
+      *chaque étudiant à partir de S-AVERAGE et des seuils de
+      *                                  l'établissement (WS-SEUILS-RESULTAT).
+       0350-S-RESULT-START.
+      *On boucle sur le tableau STUDENT.
+           PERFORM VARYING WS-STUDENT-IDX FROM 1 BY 1
+                                   UNTIL WS-STUDENT-IDX > STUDENT-LGHT
+                IF S-AVERAGE(WS-STUDENT-IDX) < WS-SEUIL-PASSAGE
+                   SET S-RESULT-FAIL(WS-STUDENT-IDX) TO TRUE
+                   MOVE SPACE TO S-MENTION(WS-STUDENT-IDX)
+                ELSE
+                   SET S-RESULT-PASS(WS-STUDENT-IDX) TO TRUE
+                   EVALUATE TRUE
+                     WHEN S-AVERAGE(WS-STUDENT-IDX) NOT < WS-SEUIL-TB
+                       MOVE "Tres Bien"    TO S-MENTION(WS-STUDENT-IDX)
+                     WHEN S-AVERAGE(WS-STUDENT-IDX) NOT < WS-SEUIL-B
+                       MOVE "Bien"         TO S-MENTION(WS-STUDENT-IDX)
+                     WHEN S-AVERAGE(WS-STUDENT-IDX) NOT < WS-SEUIL-AB
+                       MOVE "Assez Bien"   TO S-MENTION(WS-STUDENT-IDX)
+                     WHEN OTHER
+                       MOVE SPACE          TO S-MENTION(WS-STUDENT-IDX)
+                   END-EVALUATE
+                END-IF
+      *Affichage pour debug.
+      D         DISPLAY S-LASTNAME(WS-STUDENT-IDX) SPACE
+      D                 "Resultat: " S-RESULT(WS-STUDENT-IDX) SPACE
+      D                 "Mention: " S-MENTION(WS-STUDENT-IDX)
+           END-PERFORM.
+
+           EXIT.
+       0350-S-RESULT-END.
+
        0400-LASTNAME-DUPLICATES-START.
 
       *On itère un index pour parcourir le tableau pour chaque étudiant.
            PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
                             UNTIL WS-SEARCH-IDX > STUDENT-LGHT
-      *On assigne la valeur 1 à l'index 
+      *On assigne la valeur 1 à l'index
       *                        dont on se sert dans la fonction SEARCH.
                 SET WS-STUDENT-IDX TO 1
       *On cherche dans le tableau STUDENT si un NOM apparait deux fois.
                 SEARCH STUDENT
                 WHEN S-LASTNAME(WS-STUDENT-IDX) EQUAL
-                     S-LASTNAME(WS-SEARCH-IDX)  AND 
+                     S-LASTNAME(WS-SEARCH-IDX)  AND
+                     S-CLASS-CODE(WS-STUDENT-IDX) EQUAL
+                     S-CLASS-CODE(WS-SEARCH-IDX)  AND
                      WS-STUDENT-IDX NOT EQUAL WS-SEARCH-IDX
-      *Si c'est le cas on stocke la premier caractère du prénom 
-      *                dans une variable spécialement déclarée pour ça.
-                     MOVE S-FIRSTNAME(WS-SEARCH-IDX) TO 
-                          S-INITIALS (WS-SEARCH-IDX)
+      *Si c'est le cas, on calcule le plus court préfixe de prénom
+      *                     qui distingue réellement cet homonyme.
+                     PERFORM 0410-DISAMBIGUATE-START
+                     THRU    0410-DISAMBIGUATE-END
                 END-SEARCH
       *Affichage pour debug.
-      D    DISPLAY S-LASTNAME(WS-SEARCH-IDX) SPACE 
+      D    DISPLAY S-LASTNAME(WS-SEARCH-IDX) SPACE
       D            S-INITIALS(WS-SEARCH-IDX)
            END-PERFORM.
 
            EXIT.
        0400-LASTNAME-DUPLICATES-END.
 
+      *Paragraphe calculant, pour l'étudiant WS-SEARCH-IDX, le plus
+      *court préfixe de S-FIRSTNAME qui le distingue de tout autre
+      *homonyme de sa classe ; si le prénom complet ne suffit même
+      *                 pas, on départage par le numéro d'étudiant.
+       0410-DISAMBIGUATE-START.
+           MOVE 1 TO WS-DISAMBIG-LEN
+           PERFORM 0420-COLLISION-CHECK-START
+           THRU    0420-COLLISION-CHECK-END
+           PERFORM UNTIL NOT WS-COLLISION OR WS-DISAMBIG-LEN >= 6
+                ADD 1 TO WS-DISAMBIG-LEN
+                PERFORM 0420-COLLISION-CHECK-START
+                THRU    0420-COLLISION-CHECK-END
+           END-PERFORM
+
+           IF WS-COLLISION
+              MOVE SPACE TO S-INITIALS(WS-SEARCH-IDX)
+              STRING S-FIRSTNAME(WS-SEARCH-IDX) DELIMITED BY SPACE
+                     "-"                        DELIMITED BY SIZE
+                     S-ID(WS-SEARCH-IDX)        DELIMITED BY SIZE
+                INTO S-INITIALS(WS-SEARCH-IDX)
+              END-STRING
+           ELSE
+              MOVE SPACE TO S-INITIALS(WS-SEARCH-IDX)
+              MOVE S-FIRSTNAME(WS-SEARCH-IDX)(1:WS-DISAMBIG-LEN)
+                                        TO S-INITIALS(WS-SEARCH-IDX)
+           END-IF.
+
+           EXIT.
+       0410-DISAMBIGUATE-END.
+
+      *Paragraphe indiquant, via WS-COLLISION-SW, si un autre
+      *homonyme (même nom/classe, index différent) partage encore
+      *          le préfixe de prénom de longueur WS-DISAMBIG-LEN.
+       0420-COLLISION-CHECK-START.
+           MOVE "N" TO WS-COLLISION-SW
+           PERFORM VARYING WS-STUDENT-IDX FROM 1 BY 1
+                               UNTIL WS-STUDENT-IDX > STUDENT-LGHT
+                IF WS-STUDENT-IDX NOT EQUAL WS-SEARCH-IDX
+                   AND S-LASTNAME(WS-STUDENT-IDX) EQUAL
+                       S-LASTNAME(WS-SEARCH-IDX)
+                   AND S-CLASS-CODE(WS-STUDENT-IDX) EQUAL
+                       S-CLASS-CODE(WS-SEARCH-IDX)
+                   AND S-FIRSTNAME(WS-STUDENT-IDX)
+                                       (1:WS-DISAMBIG-LEN) EQUAL
+                       S-FIRSTNAME(WS-SEARCH-IDX)(1:WS-DISAMBIG-LEN)
+                   SET WS-COLLISION TO TRUE
+                END-IF
+           END-PERFORM.
+
+           EXIT.
+       0420-COLLISION-CHECK-END.
+
       *Paragraphe pour gérer le tri du tableau STUDENT 
       *                                            par la key LASTNAME.
        0500-SORT-NAME-START.
@@ -463,8 +1162,10 @@
       *On boucle le tableau STUDENT.
            PERFORM VARYING WS-STUDENT-IDX FROM 1 BY 1
                                    UNTIL WS-STUDENT-IDX > STUDENT-LGHT
-      *On trie le tableau STUDENT alphabétiquement par le NOM.
-                SORT STUDENT ON ASCENDING KEY S-LASTNAME
+      *On trie le tableau STUDENT par classe, puis alphabétiquement
+      *                                                        par le NOM.
+                SORT STUDENT ON ASCENDING KEY S-CLASS-CODE
+                                ON ASCENDING KEY S-LASTNAME
       *Affichage pour debug.
       D    DISPLAY STUDENT(WS-STUDENT-IDX)
 
@@ -475,108 +1176,448 @@
 
       *Paragraphe gérant le remplissage ds structures d'éditions
       *ainsi que l'écriture du fichier de sortie dans le format voulu.
+      *Paragraphe gérant le remplissage des structures d'édition ainsi
+      *que l'écriture du fichier de sortie. Un bloc de bulletin complet
+      *        (en-tête, corps, totaux, infos cours, stats) est écrit
+      *                                           par classe du tableau CLASS.
        0600-WRITE-START.
 
            OPEN OUTPUT F-OUTPUT.
+           OPEN OUTPUT F-EXTRACT.
+           OPEN OUTPUT F-ROSTER.
 
            MOVE AFF-ETOILE TO REC-F-OUTPUT
            WRITE REC-F-OUTPUT
+           PERFORM 9020-CHECK-OUTPUT-STATUS-START
+           THRU    9020-CHECK-OUTPUT-STATUS-END
 
            MOVE WS-TITLE TO REC-F-OUTPUT
            WRITE REC-F-OUTPUT
+           PERFORM 9020-CHECK-OUTPUT-STATUS-START
+           THRU    9020-CHECK-OUTPUT-STATUS-END
+
+      *On boucle sur chaque classe du tableau CLASS.
+           PERFORM VARYING WS-CLASS-IDX FROM 1 BY 1
+                                    UNTIL WS-CLASS-IDX > CLASS-LGHT
+
+      *On positionne COURSE-NBR sur le nombre de cours distincts de
+      *cette classe : c'est lui qui pilote la taille des tableaux
+      *                          d'édition OCCURS DEPENDING ON de ce bloc.
+               MOVE CL-COURSE-NBR(WS-CLASS-IDX) TO COURSE-NBR
+
+      *On vérifie que la ligne de bulletin de cette classe tient
+      *dans REC-F-OUTPUT avant d'en construire l'en-tête et le détail,
+      *                plutôt que de laisser une ligne trop longue être tronquée.
+               COMPUTE WS-OUTPUT-LGTH-NEEDED = 53 + COURSE-NBR * 6
+               IF WS-OUTPUT-LGTH-NEEDED > WS-MAX-OUTPUT-LGTH
+                  MOVE "COURSE-NBR : ligne de bulletin trop longue"
+                                      TO WS-ABEND-LIMIT
+                  PERFORM 9000-ABEND-START
+                  THRU    9000-ABEND-END
+               END-IF
 
-           MOVE AFF-ETOILE TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
+      *On calcule les moyennes par matière et la moyenne de classe
+      *                                             pour cette seule classe.
+               PERFORM 0320-C-AVERAGE-START
+               THRU    0320-C-AVERAGE-END
+               PERFORM 0330-CLASS-AVERAGE-START
+               THRU    0330-CLASS-AVERAGE-END
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-                                    UNTIL WS-IDX > COURSE-NBR
-           MOVE WS-IDX TO WS-C-NBR(WS-IDX)
-      D    DISPLAY WS-IDX
-      D    DISPLAY  WS-SUB-HDR-COURSE
-           END-PERFORM.
-           MOVE WS-SUB-HEADER TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
-           
+      *On édite le relevé de notes par matière de cette classe, pour
+      *                          les réunions de concertation enseignants.
+               PERFORM 0630-COURSE-ROSTER-START
+               THRU    0630-COURSE-ROSTER-END
 
-           PERFORM VARYING WS-STUDENT-IDX FROM 1 BY 1
-                                   UNTIL WS-STUDENT-IDX > STUDENT-LGHT
-             MOVE SPACE TO WS-NAME
+               MOVE AFF-ETOILE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
 
-             STRING S-LASTNAME(WS-STUDENT-IDX) SPACE
-                      S-INITIALS(WS-STUDENT-IDX) SPACE
-             INTO  WS-NAME
-             MOVE S-AVERAGE (WS-STUDENT-IDX) TO WS-S-AVERAGE-ED
-             MOVE 0 TO WS-IDX
-                
-             PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
-                                   UNTIL WS-COURSE-IDX > COURSE-LGHT
-               
-               IF C-ID(WS-COURSE-IDX) = S-ID(WS-STUDENT-IDX)
-                 ADD 1 TO WS-IDX
-                 MOVE C-GRADE(WS-COURSE-IDX) TO WS-GRADE(WS-IDX)
-      D          DISPLAY  C-ID(WS-COURSE-IDX) SPACE
-      D                   S-ID(WS-STUDENT-IDX)
-      
-               END-IF
-             END-PERFORM
-               
-             MOVE WS-BODY TO REC-F-OUTPUT
-             WRITE REC-F-OUTPUT
+               MOVE CL-CODE(WS-CLASS-IDX)  TO WS-CL-CODE-ED
+               MOVE CL-LABEL(WS-CLASS-IDX) TO WS-CL-LABEL-ED
+               MOVE WS-CLASS-LINE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
 
-           END-PERFORM.
+               MOVE AFF-ETOILE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
+
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                                        UNTIL WS-IDX > COURSE-NBR
+               MOVE WS-IDX TO WS-C-NBR(WS-IDX)
+      D        DISPLAY WS-IDX
+      D        DISPLAY  WS-SUB-HDR-COURSE
+               END-PERFORM
+               MOVE WS-SUB-HEADER TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
 
-           MOVE SPACE TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
+      *On boucle sur le tableau STUDENT, en ne retenant que les
+      *                                     étudiants de la classe en cours.
+               PERFORM VARYING WS-STUDENT-IDX FROM 1 BY 1
+                                   UNTIL WS-STUDENT-IDX > STUDENT-LGHT
+                 IF S-CLASS-CODE(WS-STUDENT-IDX) = CL-CODE(WS-CLASS-IDX)
+                   MOVE SPACE TO WS-NAME
+
+                   STRING S-LASTNAME(WS-STUDENT-IDX) SPACE
+                            S-INITIALS(WS-STUDENT-IDX) SPACE
+                   INTO  WS-NAME
+                   MOVE S-AVERAGE (WS-STUDENT-IDX) TO WS-S-AVERAGE-ED
+                   MOVE S-RANK    (WS-STUDENT-IDX) TO WS-S-RANK-ED
+                   MOVE S-RESULT  (WS-STUDENT-IDX) TO WS-S-RESULT-ED
+                   MOVE S-MENTION (WS-STUDENT-IDX) TO WS-S-MENTION-ED
+                   MOVE 0 TO WS-IDX
+
+                   PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                                     UNTIL WS-COURSE-IDX > COURSE-LGHT
+
+                     IF C-ID(WS-COURSE-IDX) = S-ID(WS-STUDENT-IDX)
+                       ADD 1 TO WS-IDX
+                       MOVE C-GRADE(WS-COURSE-IDX) TO WS-GRADE(WS-IDX)
+      D                DISPLAY  C-ID(WS-COURSE-IDX) SPACE
+      D                         S-ID(WS-STUDENT-IDX)
+
+                     END-IF
+                   END-PERFORM
+
+                   MOVE WS-BODY TO REC-F-OUTPUT
+                   WRITE REC-F-OUTPUT
+                   PERFORM 9020-CHECK-OUTPUT-STATUS-START
+                   THRU    9020-CHECK-OUTPUT-STATUS-END
+
+      *On construit la ligne de l'extrait délimité pour cet étudiant :
+      *                ID|NOM|PRENOM|AGE|note1|note2|...|MOYENNE.
+                   MOVE SPACE TO WS-EXTRACT-LINE
+                   MOVE 1     TO WS-EXT-PTR
+                   STRING S-ID(WS-STUDENT-IDX)      DELIMITED BY SIZE
+                       "|"                          DELIMITED BY SIZE
+                       S-LASTNAME(WS-STUDENT-IDX)   DELIMITED BY SPACE
+                       "|"                          DELIMITED BY SIZE
+                       S-FIRSTNAME(WS-STUDENT-IDX)  DELIMITED BY SPACE
+                       "|"                          DELIMITED BY SIZE
+                       S-AGE(WS-STUDENT-IDX)        DELIMITED BY SIZE
+                       "|"                          DELIMITED BY SIZE
+                     INTO WS-EXTRACT-LINE
+                     WITH POINTER WS-EXT-PTR
+                   END-STRING
+
+                   PERFORM VARYING WS-EXT-IDX FROM 1 BY 1
+                                          UNTIL WS-EXT-IDX > WS-IDX
+                       STRING WS-GRADE(WS-EXT-IDX)  DELIMITED BY SIZE
+                           "|"                      DELIMITED BY SIZE
+                         INTO WS-EXTRACT-LINE
+                         WITH POINTER WS-EXT-PTR
+                       END-STRING
+                   END-PERFORM
+
+                   STRING WS-S-AVERAGE-ED           DELIMITED BY SIZE
+                     INTO WS-EXTRACT-LINE
+                     WITH POINTER WS-EXT-PTR
+                   END-STRING
+
+                   MOVE WS-EXTRACT-LINE TO REC-F-EXTRACT
+                   WRITE REC-F-EXTRACT
+                   PERFORM 9040-CHECK-EXTRACT-STATUS-START
+                   THRU    9040-CHECK-EXTRACT-STATUS-END
+                 END-IF
+
+               END-PERFORM
+
+               MOVE SPACE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
 
-           MOVE 0 TO WS-IDX.
-           MOVE WS-CLASS-AVERAGE TO WS-CLASS-AVERAGE-ED
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-                                    UNTIL WS-IDX > COURSE-NBR
+               MOVE 0 TO WS-IDX
+               MOVE WS-CLASS-AVERAGE TO WS-CLASS-AVERAGE-ED
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                                        UNTIL WS-IDX > COURSE-NBR
                     MOVE WS-C-AVERAGE(WS-IDX) TO WS-C-AVERAGE-ED(WS-IDX)
-           END-PERFORM.
-           MOVE WS-TOTAL TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
+               END-PERFORM
+               MOVE WS-TOTAL TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
 
-           MOVE AFF-ETOILE TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
+               MOVE AFF-ETOILE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
+
+      *Les libellés et coefficients repris ici sont ceux du premier
+      *                                étudiant de la classe (cours de référence).
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                                        UNTIL WS-IDX > COURSE-NBR
+                   COMPUTE WS-REF-COURSE-IDX =
+                           CL-COURSE-1ST-IDX(WS-CLASS-IDX) + WS-IDX - 1
+                   MOVE WS-IDX TO WS-C-NBR-2(WS-IDX)
+                   MOVE C-COEF(WS-REF-COURSE-IDX)  TO WS-C-COEF(WS-IDX)
+                   MOVE C-LABEL(WS-REF-COURSE-IDX) TO WS-C-LABEL(WS-IDX)
+                   MOVE WS-COURSE-INFO-TAB(WS-IDX) TO REC-F-OUTPUT
+                   WRITE REC-F-OUTPUT
+                   PERFORM 9020-CHECK-OUTPUT-STATUS-START
+                   THRU    9020-CHECK-OUTPUT-STATUS-END
+               END-PERFORM
+
+               MOVE AFF-ETOILE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-                                    UNTIL WS-IDX > COURSE-NBR
-               MOVE WS-C-NBR(WS-IDX) TO WS-C-NBR-2(WS-IDX)
-               MOVE C-COEF(WS-IDX)   TO WS-C-COEF(WS-IDX)
-               MOVE C-LABEL(WS-IDX)  TO WS-C-LABEL(WS-IDX)
-               MOVE WS-COURSE-INFO-TAB(WS-IDX) TO REC-F-OUTPUT
+               MOVE CL-STUDENT-NBR(WS-CLASS-IDX) TO WS-STUDENT-NBR
+               MOVE WS-STUDENT-NBR-ED     TO REC-F-OUTPUT
                WRITE REC-F-OUTPUT
-           END-PERFORM.
-           
-           MOVE AFF-ETOILE TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
 
-           MOVE STUDENT-LGHT          TO WS-STUDENT-NBR
-           MOVE WS-STUDENT-NBR-ED     TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
+               MOVE COURSE-NBR            TO WS-COURSE-NBR
+               MOVE WS-COURSE-NBR-ED      TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
+
+      *On compte les notes appartenant à la classe en cours.
+               MOVE 0 TO WS-CLASS-GRADE-CNT
+               PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                               UNTIL WS-COURSE-IDX > COURSE-LGHT
+                   IF C-CLASS-CODE(WS-COURSE-IDX) =
+                      CL-CODE(WS-CLASS-IDX)
+                      ADD 1 TO WS-CLASS-GRADE-CNT
+                   END-IF
+               END-PERFORM
+               MOVE WS-CLASS-GRADE-CNT    TO WS-GRADE-NBR
+               MOVE WS-GRADE-NBR-ED       TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
 
-           MOVE COURSE-NBR            TO WS-COURSE-NBR
-           MOVE WS-COURSE-NBR-ED      TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
+               MOVE AFF-ETOILE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               PERFORM 9020-CHECK-OUTPUT-STATUS-START
+               THRU    9020-CHECK-OUTPUT-STATUS-END
 
-           MOVE COURSE-LGHT           TO WS-GRADE-NBR
-           MOVE WS-GRADE-NBR-ED       TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
+           END-PERFORM.
 
-           MOVE AFF-ETOILE TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
-           
            MOVE WS-FOOTER TO REC-F-OUTPUT
            WRITE REC-F-OUTPUT
+           PERFORM 9020-CHECK-OUTPUT-STATUS-START
+           THRU    9020-CHECK-OUTPUT-STATUS-END
 
            MOVE AFF-ETOILE TO REC-F-OUTPUT
            WRITE REC-F-OUTPUT
+           PERFORM 9020-CHECK-OUTPUT-STATUS-START
+           THRU    9020-CHECK-OUTPUT-STATUS-END
 
            CLOSE F-OUTPUT.
+           CLOSE F-EXTRACT.
+           CLOSE F-ROSTER.
 
            EXIT.
        0600-WRITE-END.
-     
-       
-       
\ No newline at end of file
+
+      *Paragraphe gérant l'édition du relevé de notes par matière de
+      *la classe en cours désignée par WS-CLASS-IDX (appelant: 0600).
+      *Une matière par bloc, étudiants triés par note décroissante.
+       0630-COURSE-ROSTER-START.
+      *On boucle autant de fois qu'il y a de cours différents
+      *                                                 dans la classe.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                               UNTIL WS-IDX > COURSE-NBR
+      *Le cours de référence est celui du premier étudiant de la classe.
+                COMPUTE WS-REF-COURSE-IDX =
+                        CL-COURSE-1ST-IDX(WS-CLASS-IDX) + WS-IDX - 1
+
+                PERFORM 0640-BUILD-ROSTER-START
+                THRU    0640-BUILD-ROSTER-END
+
+                SORT ROSTER-TAB ON DESCENDING KEY RG-GRADE
+
+                MOVE C-LABEL(WS-REF-COURSE-IDX) TO WS-RH-LABEL-ED
+                MOVE WS-ROSTER-HEADER TO REC-F-ROSTER
+                WRITE REC-F-ROSTER
+                PERFORM 9050-CHECK-ROSTER-STATUS-START
+                THRU    9050-CHECK-ROSTER-STATUS-END
+
+                MOVE WS-ROSTER-SUBHDR TO REC-F-ROSTER
+                WRITE REC-F-ROSTER
+                PERFORM 9050-CHECK-ROSTER-STATUS-START
+                THRU    9050-CHECK-ROSTER-STATUS-END
+
+                PERFORM VARYING WS-ROSTER-IDX FROM 1 BY 1
+                                UNTIL WS-ROSTER-IDX > WS-ROSTER-LGHT
+                     MOVE RG-LASTNAME(WS-ROSTER-IDX)
+                                          TO WS-RG-LASTNAME-ED
+                     MOVE RG-FIRSTNAME(WS-ROSTER-IDX)
+                                          TO WS-RG-FIRSTNAME-ED
+                     MOVE RG-GRADE(WS-ROSTER-IDX) TO WS-RG-GRADE-ED
+                     MOVE WS-ROSTER-LINE TO REC-F-ROSTER
+                     WRITE REC-F-ROSTER
+                     PERFORM 9050-CHECK-ROSTER-STATUS-START
+                     THRU    9050-CHECK-ROSTER-STATUS-END
+                END-PERFORM
+
+                MOVE AFF-ETOILE TO REC-F-ROSTER
+                WRITE REC-F-ROSTER
+                PERFORM 9050-CHECK-ROSTER-STATUS-START
+                THRU    9050-CHECK-ROSTER-STATUS-END
+           END-PERFORM.
+
+           EXIT.
+       0630-COURSE-ROSTER-END.
+
+      *Paragraphe gérant la constitution de ROSTER-TAB pour la seule
+      *matière désignée par WS-REF-COURSE-IDX (appelant: 0630).
+       0640-BUILD-ROSTER-START.
+           MOVE 0 TO WS-ROSTER-LGHT
+      *On boucle sur le tableau COURSE.
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                               UNTIL WS-COURSE-IDX > COURSE-LGHT
+      *Si le cours appartient à la classe en cours et que le Label
+      *du cours correspond à celui recherché:
+                IF C-CLASS-CODE(WS-COURSE-IDX) = CL-CODE(WS-CLASS-IDX)
+                   AND
+                   C-LABEL(WS-COURSE-IDX) = C-LABEL(WS-REF-COURSE-IDX)
+      *On recherche l'étudiant correspondant pour récupérer son nom.
+                   PERFORM VARYING WS-STUDENT-IDX FROM 1 BY 1
+                               UNTIL WS-STUDENT-IDX > STUDENT-LGHT
+                        IF S-ID(WS-STUDENT-IDX) = C-ID(WS-COURSE-IDX)
+                           ADD 1 TO WS-ROSTER-LGHT
+                           MOVE S-LASTNAME(WS-STUDENT-IDX)
+                                  TO RG-LASTNAME(WS-ROSTER-LGHT)
+                           MOVE S-FIRSTNAME(WS-STUDENT-IDX)
+                                  TO RG-FIRSTNAME(WS-ROSTER-LGHT)
+                           MOVE C-GRADE(WS-COURSE-IDX)
+                                  TO RG-GRADE(WS-ROSTER-LGHT)
+                        END-IF
+                   END-PERFORM
+                END-IF
+           END-PERFORM.
+
+           EXIT.
+       0640-BUILD-ROSTER-END.
+
+      ******************************************************************
+      *
+      ******************************************************************
+
+      *Paragraphe d'arrêt anormal : affiche la limite dépassée (ou le
+      *statut fichier en erreur) et le nom du paragraphe appelant, puis
+      *                              termine le traitement par STOP RUN.
+       9000-ABEND-START.
+           DISPLAY "*** ARRET ANORMAL DU PROGRAMME report ***".
+           DISPLAY "Cause : " WS-ABEND-LIMIT.
+           DISPLAY "Ligne d'entrée en cours : " WS-INPUT-LINE-NBR.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       9000-ABEND-END.
+
+      *Vérifie que la dernière lecture de F-INPUT s'est terminée par
+      *un état OK ou par la fin de fichier attendue ; sinon, abend
+      *                                 avec le statut fichier observé.
+       9010-CHECK-INPUT-STATUS-START.
+           IF NOT F-INPUT-STATUS-OK AND NOT F-INPUT-STATUS-EOF
+              STRING "Statut " F-INPUT-STATUS
+                     " inattendu, lecture F-INPUT (0100-READ-START)"
+                INTO WS-ABEND-LIMIT
+              END-STRING
+              PERFORM 9000-ABEND-START
+              THRU    9000-ABEND-END
+           END-IF.
+
+           EXIT.
+       9010-CHECK-INPUT-STATUS-END.
+
+      *Vérifie que la dernière écriture de F-OUTPUT s'est terminée
+      *              par un état OK ; sinon, abend avec le statut observé.
+       9020-CHECK-OUTPUT-STATUS-START.
+           IF NOT F-OUTPUT-STATUS-OK
+              STRING "Statut " F-OUTPUT-STATUS
+                     " inattendu, écriture F-OUTPUT (0600-WRITE-START)"
+                INTO WS-ABEND-LIMIT
+              END-STRING
+              PERFORM 9000-ABEND-START
+              THRU    9000-ABEND-END
+           END-IF.
+
+           EXIT.
+       9020-CHECK-OUTPUT-STATUS-END.
+
+      *Vérifie que la dernière écriture de F-REJECT s'est terminée
+      *              par un état OK ; sinon, abend avec le statut observé.
+       9030-CHECK-REJECT-STATUS-START.
+           IF NOT F-REJECT-STATUS-OK
+              STRING "Statut " F-REJECT-STATUS
+                     " inattendu, écriture F-REJECT (0100-READ-START)"
+                INTO WS-ABEND-LIMIT
+              END-STRING
+              PERFORM 9000-ABEND-START
+              THRU    9000-ABEND-END
+           END-IF.
+
+           EXIT.
+       9030-CHECK-REJECT-STATUS-END.
+
+      *Vérifie que la dernière écriture de F-EXTRACT s'est terminée
+      *              par un état OK ; sinon, abend avec le statut observé.
+       9040-CHECK-EXTRACT-STATUS-START.
+           IF NOT F-EXTRACT-STATUS-OK
+              STRING "Statut " F-EXTRACT-STATUS
+                     " inattendu, écriture F-EXTRACT"
+                INTO WS-ABEND-LIMIT
+              END-STRING
+              PERFORM 9000-ABEND-START
+              THRU    9000-ABEND-END
+           END-IF.
+
+           EXIT.
+       9040-CHECK-EXTRACT-STATUS-END.
+
+      *Vérifie que la dernière écriture de F-ROSTER s'est terminée
+      *              par un état OK ; sinon, abend avec le statut observé.
+       9050-CHECK-ROSTER-STATUS-START.
+           IF NOT F-ROSTER-STATUS-OK
+              STRING "Statut " F-ROSTER-STATUS
+                     " inattendu, écriture F-ROSTER"
+                INTO WS-ABEND-LIMIT
+              END-STRING
+              PERFORM 9000-ABEND-START
+              THRU    9000-ABEND-END
+           END-IF.
+
+           EXIT.
+       9050-CHECK-ROSTER-STATUS-END.
+
+      *Vérifie que la dernière écriture du point de reprise s'est
+      *              terminée par un état OK ; sinon, abend avec le statut observé.
+       9060-CHECK-CKPT-STATUS-START.
+           IF NOT F-CHECKPOINT-STATUS-OK
+              STRING "Statut " F-CHECKPOINT-STATUS
+                     " inattendu, écriture F-CHECKPOINT"
+                INTO WS-ABEND-LIMIT
+              END-STRING
+              PERFORM 9000-ABEND-START
+              THRU    9000-ABEND-END
+           END-IF.
+
+           EXIT.
+       9060-CHECK-CKPT-STATUS-END.
+
+      *Vérifie que la dernière lecture du point de reprise s'est
+      *terminée par un état OK ou par la fin de fichier attendue ;
+      *                      sinon, abend avec le statut fichier observé.
+       9065-CHECK-CKPT-READ-STATUS-START.
+           IF NOT F-CHECKPOINT-STATUS-OK AND NOT F-CHECKPOINT-STATUS-EOF
+              STRING "Statut " F-CHECKPOINT-STATUS
+                     " inattendu, lecture F-CHECKPOINT (0105-RESTART)"
+                INTO WS-ABEND-LIMIT
+              END-STRING
+              PERFORM 9000-ABEND-START
+              THRU    9000-ABEND-END
+           END-IF.
+
+           EXIT.
+       9065-CHECK-CKPT-READ-STATUS-END.
